@@ -0,0 +1,21 @@
+000100*----------------------------------------------------------------
+000200* BIRTHDATE.CPY
+000300*
+000400* SHARED RECORD LAYOUT FOR A CUSTOMER'S DATE OF BIRTH.  COPY
+000500* THIS INTO WORKING-STORAGE WHEREVER A PROGRAM NEEDS TO HOLD OR
+000600* PASS A BIRTH DATE SO EVERY PROGRAM SHARES ONE DEFINITION.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* DATE       INIT DESCRIPTION
+001100* ---------- ---- -----------------------------------------------
+001200* 2026-08-08 DP   BROKEN OUT OF BirthDateProgram's INLINE
+001300*                 WORKING-STORAGE SO AGECALCPROGRAM AND OTHER
+001400*                 CONSUMERS SHARE ONE COPY OF THE LAYOUT.
+001500*----------------------------------------------------------------
+001600 01  BirthDate.
+001700     02  YearOfBirth.
+001800         03  CenturyOB           PIC 99.
+001900         03  YearOB              PIC 99.
+002000     02  MonthOfBirth            PIC 99.
+002100     02  DayOfBirth              PIC 99.
