@@ -1,12 +1,158 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. CobolGreeting.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01  IterNum  PIC 9 VALUE 5.
-
-       PROCEDURE DIVISION.
-       BeginProgram.
-           PERFORM DisplayGreeting IterNum TIMES.
-           STOP RUN.
-       DisplayGreeting.
-           DISPLAY "Greeting from COBOL".
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CobolGreeting.
+000300 AUTHOR.        DATA-PROCESSING.
+000400 INSTALLATION.  BATCH-OPERATIONS.
+000500 DATE-WRITTEN.  2023-03-01.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* DATE       INIT DESCRIPTION
+001100* ---------- ---- -----------------------------------------------
+001200* 2023-03-01 DP   ORIGINAL GREETING DEMONSTRATION PROGRAM.
+001300* 2026-08-08 DP   ITERATION COUNT NOW LOADED FROM A DAILY PARM
+001400*                 CARD (PARMFILE) INSTEAD OF A HARDCODED LITERAL
+001500*                 SO OPERATIONS CAN CHANGE BATCH VOLUME WITHOUT
+001600*                 A RECOMPILE.
+001610* 2026-08-08 DP   EACH RUN NOW APPENDS A CONTROL RECORD TO
+001620*                 AUDITLOG SO OPERATIONS CAN RECONCILE SCHEDULED
+001630*                 RUNS AGAINST ACTUAL RUNS AT MONTH-END.
+001640* 2026-08-08 DP   REMOVED RUN-DATE - IT WAS LOADED FROM
+001650*                 PARM-RUN-DATE BUT NEVER USED; AL-RUN-DATE IS
+001660*                 POPULATED FROM SYSTEM-RUN-DATE.
+001700*----------------------------------------------------------------
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT PARM-FILE ASSIGN TO "PARMFILE"
+002200         ORGANIZATION IS LINE SEQUENTIAL
+002300         FILE STATUS IS PARM-FILE-STATUS.
+002310     SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG"
+002320         ORGANIZATION IS LINE SEQUENTIAL
+002330         FILE STATUS IS AUDITLOG-FILE-STATUS.
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600*----------------------------------------------------------------
+002700* PARMFILE - DAILY CONTROL CARD.  ONE RECORD CARRYING THE RUN
+002800* DATE THE CARD WAS PREPARED FOR AND THE ITERATION COUNT TO
+002900* DRIVE THIS RUN'S BATCH VOLUME.
+003000*----------------------------------------------------------------
+003100 FD  PARM-FILE
+003200     RECORDING MODE IS F.
+003300 01  PARM-RECORD.
+003400     05  PARM-RUN-DATE          PIC 9(08).
+003500     05  PARM-ITERATION-COUNT   PIC 9(01).
+003600     05  FILLER                 PIC X(71).
+003610*----------------------------------------------------------------
+003620* AUDITLOG - ONE RECORD APPENDED EACH TIME THIS PROGRAM RUNS,
+003630* CARRYING THE RUN DATE, RUN TIME, ITERATION COUNT USED, AND
+003640* COMPLETION STATUS.  OPENED EXTEND SO PRIOR RUNS' RECORDS ARE
+003650* NEVER OVERWRITTEN.
+003660*----------------------------------------------------------------
+003670 FD  AUDITLOG-FILE
+003680     RECORDING MODE IS F.
+003690 01  AUDITLOG-RECORD             PIC X(72).
+003700 WORKING-STORAGE SECTION.
+003800 77  IterNum                    PIC 9 VALUE 5.
+003900 77  PARM-FILE-STATUS           PIC X(02) VALUE "00".
+004000     88  PARM-FILE-OK                     VALUE "00".
+004100     88  PARM-FILE-AT-END                 VALUE "10".
+004150 77  AUDITLOG-FILE-STATUS       PIC X(02) VALUE "00".
+004160     88  AUDITLOG-FILE-OK                 VALUE "00".
+004170     88  AUDITLOG-FILE-NOT-FOUND          VALUE "35".
+004210 77  SYSTEM-RUN-DATE         PIC 9(08) VALUE ZEROS.
+004220 77  SYSTEM-RUN-TIME         PIC 9(08) VALUE ZEROS.
+004230*----------------------------------------------------------------
+004240* AUDITLOG-LINE - WORKING-STORAGE TEMPLATE FOR ONE AUDITLOG
+004250* RECORD.  BUILT HERE AND MOVED INTO AUDITLOG-RECORD BEFORE
+004260* EACH WRITE.
+004270*----------------------------------------------------------------
+004280 01  AUDITLOG-LINE.
+004290     05  AL-RUN-DATE            PIC 9(08).
+004300     05  AL-RUN-TIME            PIC 9(08).
+004310     05  AL-ITERATION-COUNT     PIC 9(01).
+004320     05  AL-COMPLETION-STATUS   PIC X(10).
+004330     05  AL-RESERVED            PIC X(45) VALUE SPACES.
+004400 PROCEDURE DIVISION.
+004400*----------------------------------------------------------------
+004500* 0000-MAINLINE
+004600*
+004700* LOADS THE DAILY PARM CARD, RUNS THE GREETING LOOP THE
+004800* REQUESTED NUMBER OF TIMES, AND TERMINATES THE RUN.
+004900*----------------------------------------------------------------
+005000 0000-MAINLINE.
+005100     PERFORM 1000-INITIALIZE
+005200         THRU 1000-EXIT
+005300     PERFORM 2000-PROCESS-GREETINGS
+005400         THRU 2000-EXIT
+005500     PERFORM 9999-TERMINATE
+005600         THRU 9999-EXIT
+005700     STOP RUN.
+005800*----------------------------------------------------------------
+005900* 1000-INITIALIZE
+006000*
+006100* OPENS AND READS THE ONE-RECORD DAILY PARM CARD AND LOADS THE
+006200* ITERATION COUNT INTO ITERNUM.  IF THE PARM CARD IS MISSING OR
+006300* EMPTY THE COMPILED-IN DEFAULT OF 5 IS LEFT IN PLACE.  ALSO
+006310* CAPTURES THE ACTUAL SYSTEM RUN DATE AND TIME FOR THE AUDIT
+006320* LOG RECORD WRITTEN AT TERMINATION.
+006400*----------------------------------------------------------------
+006500 1000-INITIALIZE.
+006510     ACCEPT SYSTEM-RUN-DATE FROM DATE YYYYMMDD
+006520     ACCEPT SYSTEM-RUN-TIME FROM TIME
+006600     OPEN INPUT PARM-FILE
+006700     IF NOT PARM-FILE-OK
+006800         GO TO 1000-EXIT
+006900     END-IF
+007000     READ PARM-FILE
+007100         AT END
+007200             GO TO 1000-CLOSE
+007300     END-READ
+007500     MOVE PARM-ITERATION-COUNT TO IterNum
+007600 1000-CLOSE.
+007700     CLOSE PARM-FILE
+007800 1000-EXIT.
+007900     EXIT.
+008000*----------------------------------------------------------------
+008100* 2000-PROCESS-GREETINGS
+008200*
+008300* DRIVES THE GREETING DISPLAY THE NUMBER OF TIMES CARRIED BY
+008400* ITERNUM.
+008500*----------------------------------------------------------------
+008600 2000-PROCESS-GREETINGS.
+008700     PERFORM 2100-DISPLAY-GREETING
+008800         IterNum TIMES
+008900 2000-EXIT.
+009000     EXIT.
+009100*----------------------------------------------------------------
+009200* 2100-DISPLAY-GREETING
+009300*----------------------------------------------------------------
+009400 2100-DISPLAY-GREETING.
+009500     DISPLAY "Greeting from COBOL".
+009600*----------------------------------------------------------------
+009700* 9999-TERMINATE
+009710*
+009720* APPENDS ONE CONTROL RECORD TO AUDITLOG CARRYING THE RUN DATE,
+009730* RUN TIME, AND ITERATION COUNT USED FOR THIS RUN, SO
+009740* OPERATIONS CAN RECONCILE SCHEDULED RUNS AGAINST ACTUAL RUNS
+009750* AT MONTH-END.  THE FIRST RUN OF A NEW AUDITLOG EXTENT FINDS
+009760* NO FILE TO EXTEND, SO THAT CASE OPENS OUTPUT TO CREATE IT.
+009800*----------------------------------------------------------------
+009900 9999-TERMINATE.
+009910     OPEN EXTEND AUDITLOG-FILE
+009920     IF AUDITLOG-FILE-NOT-FOUND
+009930         CLOSE AUDITLOG-FILE
+009935         OPEN OUTPUT AUDITLOG-FILE
+009940     END-IF
+009950     IF NOT AUDITLOG-FILE-OK
+009960         GO TO 9999-EXIT
+009970     END-IF
+009980     MOVE SYSTEM-RUN-DATE     TO AL-RUN-DATE
+009990     MOVE SYSTEM-RUN-TIME     TO AL-RUN-TIME
+010000     MOVE IterNum             TO AL-ITERATION-COUNT
+010010     MOVE "COMPLETED"         TO AL-COMPLETION-STATUS
+010015     MOVE AUDITLOG-LINE       TO AUDITLOG-RECORD
+010020     WRITE AUDITLOG-RECORD
+010030     CLOSE AUDITLOG-FILE
+010100 9999-EXIT.
+010200     EXIT.
