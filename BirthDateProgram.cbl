@@ -1,21 +1,742 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. BirthDateProgram.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01  BirthDate.
-           02 YearOfBirth.
-              03 CenturyOB   PIC 99.
-              03 YearOB      PIC 99.
-           02 MonthOfBirth   PIC 99.
-           02 DayOfBirth     PIC 99.             
-
-       PROCEDURE DIVISION.
-           MOVE 19750215 TO BirthDate
-           DISPLAY "Month is = " MonthOfBirth
-           DISPLAY "Century of birth is = " CenturyOB
-           DISPLAY "Year of birth is = " YearOfBirth
-           DISPLAY DayOfBirth "/" MonthOfBirth "/" YearOfBirth
-           MOVE ZEROS TO YearOfBirth
-           DISPLAY "Birth date = " BirthDate.
-    
-           
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    BirthDateProgram.
+000120 AUTHOR.        DATA-PROCESSING.
+000130 INSTALLATION.  BATCH-OPERATIONS.
+000140 DATE-WRITTEN.  2023-04-12.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* DATE       INIT DESCRIPTION
+000200* ---------- ---- -----------------------------------------------
+000210* 2023-04-12 DP   ORIGINAL ONE-VALUE BIRTH DATE DEMONSTRATION.
+000220* 2026-08-08 DP   REWRITTEN AS A REAL BATCH RUN - READS A
+000230*                 CUSTMAST-STYLE INPUT FILE OF BIRTH DATE
+000240*                 RECORDS AND WRITES PARSED RESULTS TO AN
+000250*                 OUTPUT FILE INSTEAD OF A SINGLE HARDCODED
+000260*                 VALUE DISPLAYED TO THE CONSOLE.
+000270* 2026-08-08 DP   ADDED DATE-VALIDITY CHECKING - MONTH RANGE,
+000280*                 DAY-IN-MONTH RANGE AND FEBRUARY 29 LEAP YEAR
+000290*                 HANDLING.  INVALID DATES NOW ROUTE TO AN
+000300*                 EXCEPTION LISTING INSTEAD OF THE RESULTS FILE.
+000310* 2026-08-08 DP   BirthDate GROUP MOVED OUT TO THE SHARED
+000320*                 BirthDate COPYBOOK SO OTHER PROGRAMS CAN
+000330*                 REUSE THE SAME LAYOUT.
+000340* 2026-08-08 DP   DOBOUT IS NOW A PRINTABLE BIRTH DATE REGISTER
+000350*                 WITH PAGE HEADERS, A DETAIL LINE PER CUSTOMER
+000360*                 (INCLUDING CURRENT AGE VIA AgeCalcProgram)
+000370*                 AND A TRAILING RECORD/PAGE COUNT, IN PLACE OF
+000380*                 THE FLAT PARSED-FIELD LAYOUT.
+000390* 2026-08-08 DP   ADDED CENTURY-WINDOW DERIVATION FOR FEEDS
+000400*                 THAT ZERO-FILL CenturyOB (TWO-DIGIT YY ONLY).
+000410*                 THE PIVOT YEAR IS LOADED FROM CENTPARM;
+000420*                 CENTURIES THAT ARE NEITHER ZERO-FILLED NOR A
+000430*                 RECOGNIZED 19/20 VALUE ARE TREATED AS
+000440*                 AMBIGUOUS AND ROUTED TO THE EXCEPTION LISTING.
+000450* 2026-08-08 DP   EXCEPOUT-RECORD IS NOW BLANKED WITH MOVE
+000460*                 SPACES BEFORE EACH EXCEPTION RECORD IS BUILT -
+000470*                 FIELDS LEFT UNTOUCHED BY A GIVEN EXCEPTION
+000480*                 WERE COMING OUT AS WHATEVER WAS LEFT IN THE
+000490*                 RECORD AREA FROM OPEN, SO BLANK THEM FIRST.
+000500* 2026-08-08 DP   ADDED CHECKPOINT/RESTART - A CHECKPOINT RECORD
+000510*                 IS WRITTEN TO CHKPOINT EVERY CHECKPOINT-
+000520*                 INTERVAL CUSTOMER RECORDS.  RESTPARM TELLS
+000530*                 A RERUN TO PICK UP FROM THE LAST CHECKPOINT
+000540*                 INSTEAD OF REPROCESSING CUSTMAST FROM THE
+000550*                 BEGINNING - THE PRIOR RUN'S CUMULATIVE COUNTS
+000560*                 ARE CARRIED FORWARD AND CUSTMAST IS SKIPPED
+000570*                 AHEAD TO THE CHECKPOINTED RECORD COUNT BEFORE
+000580*                 NORMAL PROCESSING RESUMES.
+000590* 2026-08-08 DP   CUSTMAST OPEN IS NOW STATUS-CHECKED LIKE EVERY
+000600*                 OTHER FILE THIS PROGRAM OPENS - A MISSING
+000610*                 CUSTMAST NOW FAILS THE RUN INSTEAD OF FALLING
+000620*                 THROUGH TO READ AN UNOPENED FILE.  ALSO
+000630*                 WIDENED CUSTOMER-AGE TO THREE DIGITS TO MATCH
+000640*                 CenturyOB's 19/20 RANGE - A CUSTOMER BORN IN
+000650*                 1900 AND PROCESSED IN 2026 HAS A TRUE AGE OF
+000660*                 126, WHICH A TWO-DIGIT FIELD WOULD TRUNCATE.
+000670* 2026-08-08 DP   WIDENED REMAINDER-100 AND REMAINDER-400 TO
+000680*                 THREE DIGITS - A SINGLE-DIGIT RECEIVING FIELD
+000690*                 WAS TRUNCATING THE TRUE DIVIDE REMAINDER AND
+000700*                 MISCLASSIFIED 1900 AS A LEAP YEAR.  ALSO ADDED
+000710*                 FILE-STATUS CHECKS TO THE NORMAL-RUN OUTPUT
+000720*                 OPENS IN 1065-OPEN-OUTPUTS-FRESH, MATCHING THE
+000730*                 CHECK ALREADY DONE FOR CUSTMAST AND FOR THE
+000740*                 SAME THREE FILES' RESTART-MODE OPENS.
+000750* 2026-08-08 DP   RENAMED THE RESTART CONTROL CARD FROM
+000760*                 RESTARTPARM TO RESTPARM (ALONG WITH ITS SELECT,
+000770*                 FD AND STATUS NAMES) - RESTARTPARM IS 11
+000780*                 CHARACTERS, OVER THE 8-CHARACTER DDNAME/DSN-
+000790*                 QUALIFIER LIMIT EVERY OTHER FILE IN THIS PROGRAM
+000800*                 RESPECTS.
+000810*----------------------------------------------------------------
+000820 ENVIRONMENT DIVISION.
+000830 INPUT-OUTPUT SECTION.
+000840 FILE-CONTROL.
+000850     SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+000860         ORGANIZATION IS LINE SEQUENTIAL
+000870         FILE STATUS IS CUSTMAST-FILE-STATUS.
+000880     SELECT DOBOUT-FILE ASSIGN TO "DOBOUT"
+000890         ORGANIZATION IS LINE SEQUENTIAL
+000900         FILE STATUS IS DOBOUT-FILE-STATUS.
+000910     SELECT EXCEPOUT-FILE ASSIGN TO "EXCEPOUT"
+000920         ORGANIZATION IS LINE SEQUENTIAL
+000930         FILE STATUS IS EXCEPOUT-FILE-STATUS.
+000940     SELECT CENTPARM-FILE ASSIGN TO "CENTPARM"
+000950         ORGANIZATION IS LINE SEQUENTIAL
+000960         FILE STATUS IS CENTPARM-FILE-STATUS.
+000970     SELECT RESTPARM-FILE ASSIGN TO "RESTPARM"
+000980         ORGANIZATION IS LINE SEQUENTIAL
+000990         FILE STATUS IS RESTPARM-FILE-STATUS.
+001000     SELECT CHKPOINT-FILE ASSIGN TO "CHKPOINT"
+001010         ORGANIZATION IS LINE SEQUENTIAL
+001020         FILE STATUS IS CHKPOINT-FILE-STATUS.
+001030 DATA DIVISION.
+001040 FILE SECTION.
+001050*----------------------------------------------------------------
+001060* CUSTMAST - DAILY CUSTOMER EXTRACT.  ONE RECORD PER CUSTOMER
+001070* CARRYING THE CUSTOMER ID AND THEIR DATE OF BIRTH.
+001080*----------------------------------------------------------------
+001090 FD  CUSTMAST-FILE
+001100     RECORDING MODE IS F.
+001110 01  CUSTMAST-RECORD.
+001120     05  CM-CUSTOMER-ID          PIC 9(06).
+001130     05  CM-BIRTH-DATE           PIC 9(08).
+001140     05  FILLER                  PIC X(66).
+001150*----------------------------------------------------------------
+001160* DOBOUT - BIRTH DATE REGISTER.  A PRINTABLE REPORT CARRYING
+001170* PAGE HEADERS, ONE DETAIL LINE PER CUSTOMER RECORD THAT PASSED
+001180* DATE-VALIDITY CHECKING, AND A TRAILING RECORD/PAGE COUNT.
+001190* EACH 80-BYTE PRINT LINE IS BUILT IN WORKING-STORAGE AND MOVED
+001200* HERE JUST BEFORE IT IS WRITTEN.
+001210*----------------------------------------------------------------
+001220 FD  DOBOUT-FILE
+001230     RECORDING MODE IS F.
+001240 01  DOBOUT-RECORD               PIC X(80).
+001250*----------------------------------------------------------------
+001260* EXCEPOUT - EXCEPTION LISTING OF CUSTMAST RECORDS THAT FAILED
+001270* DATE-VALIDITY CHECKING, WITH A SHORT REASON CODE.
+001280*----------------------------------------------------------------
+001290 FD  EXCEPOUT-FILE
+001300     RECORDING MODE IS F.
+001310 01  EXCEPOUT-RECORD.
+001320     05  EX-CUSTOMER-ID          PIC 9(06).
+001330     05  FILLER                  PIC X(02)  VALUE SPACES.
+001340     05  EX-CENTURY-OB           PIC 99.
+001350     05  EX-YEAR-OB              PIC 99.
+001360     05  FILLER                  PIC X(02)  VALUE SPACES.
+001370     05  EX-MONTH-OF-BIRTH       PIC 99.
+001380     05  EX-DATE-SEPARATOR       PIC X(01)  VALUE "/".
+001390     05  EX-DAY-OF-BIRTH         PIC 99.
+001400     05  FILLER                  PIC X(02)  VALUE SPACES.
+001410     05  EX-REASON               PIC X(30).
+001420     05  FILLER                  PIC X(25)  VALUE SPACES.
+001430*----------------------------------------------------------------
+001440* CENTPARM - CONFIGURABLE CENTURY-WINDOW CONTROL CARD.  CARRIES
+001450* THE PIVOT YEAR USED TO DERIVE CenturyOB WHEN AN UPSTREAM FEED
+001460* ONLY SUPPLIES A TWO-DIGIT YEAR (CenturyOB ZERO-FILLED).
+001470*----------------------------------------------------------------
+001480 FD  CENTPARM-FILE
+001490     RECORDING MODE IS F.
+001500 01  CENTPARM-RECORD.
+001510     05  CP-PIVOT-YEAR           PIC 99.
+001520     05  FILLER                  PIC X(78).
+001530*----------------------------------------------------------------
+001540* RESTPARM - ONE-RECORD CONTROL CARD TELLING THIS RUN WHETHER
+001550* IT IS A RESTART.  A RESTART RUN PICKS UP FROM THE LAST
+001560* CHECKPOINT INSTEAD OF REPROCESSING CUSTMAST FROM THE START.
+001570*----------------------------------------------------------------
+001580 FD  RESTPARM-FILE
+001590     RECORDING MODE IS F.
+001600 01  RESTPARM-RECORD.
+001610     05  RP-RESTART-INDICATOR   PIC X(01).
+001620     05  FILLER                  PIC X(79).
+001630*----------------------------------------------------------------
+001640* CHKPOINT - ONE RECORD WRITTEN EVERY CHECKPOINT-INTERVAL
+001650* CUSTOMER RECORDS, CARRYING THE CUMULATIVE COUNTS NEEDED TO
+001660* RESUME A RESTARTED RUN.  THE RECORD IS CARRIED AS A FLAT
+001670* AREA AND BUILT IN WORKING-STORAGE (CHKPOINT-LINE) BEFORE EACH
+001680* WRITE, THE SAME WAY THE OTHER PRINT-STYLE RECORDS ARE.
+001690*----------------------------------------------------------------
+001700 FD  CHKPOINT-FILE
+001710     RECORDING MODE IS F.
+001720 01  CHKPOINT-RECORD             PIC X(35).
+001730 WORKING-STORAGE SECTION.
+001740     COPY BirthDate.
+001750*----------------------------------------------------------------
+001760* NUMBER OF DAYS IN EACH MONTH OF A COMMON (NON-LEAP) YEAR.
+001770* FEBRUARY IS CARRIED AS 28 AND BUMPED TO 29 FOR LEAP YEARS BY
+001780* 2260-CHECK-LEAP-YEAR.
+001790*----------------------------------------------------------------
+001800 01  MONTH-DAYS-TABLE.
+001810     05  MONTH-DAYS-LIST      PIC X(24)
+001820             VALUE "312831303130313130313031".
+001830 01  MONTH-DAYS-REDEF REDEFINES MONTH-DAYS-TABLE.
+001840     05  DAYS-IN-MONTH        PIC 99 OCCURS 12 TIMES.
+001850*----------------------------------------------------------------
+001860* BIRTH DATE REGISTER PRINT LINES.  EACH IS 80 BYTES WIDE SO
+001870* IT CAN BE MOVED STRAIGHT INTO DOBOUT-RECORD.
+001880*----------------------------------------------------------------
+001890 01  RPT-HEADING-1.
+001900     05  FILLER               PIC X(28) VALUE SPACES.
+001910     05  FILLER               PIC X(20) VALUE
+001920             "BIRTH DATE REGISTER".
+001930     05  FILLER               PIC X(07) VALUE SPACES.
+001940     05  FILLER               PIC X(05) VALUE "PAGE ".
+001950     05  RPT-PAGE-NO          PIC ZZZ9.
+001960     05  FILLER               PIC X(16) VALUE SPACES.
+001970 01  RPT-HEADING-2.
+001980     05  FILLER               PIC X(28) VALUE SPACES.
+001990     05  FILLER               PIC X(10) VALUE "RUN DATE: ".
+002000     05  RPT-RUN-DATE         PIC 9(08).
+002010     05  FILLER               PIC X(34) VALUE SPACES.
+002020 01  RPT-BLANK-LINE           PIC X(80) VALUE SPACES.
+002030 01  RPT-COLUMN-HEADING       PIC X(80) VALUE
+002040             "CUST ID      CENTURY  YEAR  MONTH  DAY  AGE".
+002050 01  RPT-DETAIL-LINE.
+002060     05  FILLER               PIC X(02) VALUE SPACES.
+002070     05  RPT-CUSTOMER-ID      PIC 9(06).
+002080     05  FILLER               PIC X(04) VALUE SPACES.
+002090     05  RPT-CENTURY-OB       PIC 99.
+002100     05  FILLER               PIC X(06) VALUE SPACES.
+002110     05  RPT-YEAR-OB          PIC 99.
+002120     05  FILLER               PIC X(06) VALUE SPACES.
+002130     05  RPT-MONTH-OF-BIRTH   PIC 99.
+002140     05  FILLER               PIC X(05) VALUE SPACES.
+002150     05  RPT-DAY-OF-BIRTH     PIC 99.
+002160     05  FILLER               PIC X(05) VALUE SPACES.
+002170     05  RPT-AGE              PIC ZZ9.
+002180     05  FILLER               PIC X(35) VALUE SPACES.
+002190 01  RPT-TRAILER-LINE.
+002200     05  FILLER               PIC X(02) VALUE SPACES.
+002210     05  FILLER               PIC X(25) VALUE
+002220             "TOTAL RECORDS PROCESSED:".
+002230     05  FILLER               PIC X(01) VALUE SPACES.
+002240     05  RPT-TOTAL-RECORDS    PIC ZZZ,ZZ9.
+002250     05  FILLER               PIC X(03) VALUE SPACES.
+002260     05  FILLER               PIC X(13) VALUE "TOTAL PAGES: ".
+002270     05  RPT-TOTAL-PAGES      PIC ZZZ9.
+002280     05  FILLER               PIC X(25) VALUE SPACES.
+002290 77  PAGE-NUMBER              PIC 9(04) VALUE ZEROS.
+002300 77  LINE-COUNT               PIC 9(02) VALUE ZEROS.
+002310 77  LINES-PER-PAGE           PIC 9(02) VALUE 20.
+002320 77  CURRENT-RUN-DATE         PIC 9(08) VALUE ZEROS.
+002330 77  CUSTOMER-AGE             PIC 999   VALUE ZEROS.
+002340 77  CENTURY-PIVOT-YEAR       PIC 99    VALUE 30.
+002350 77  CUSTMAST-FILE-STATUS    PIC X(02) VALUE "00".
+002360     88  CUSTMAST-FILE-OK              VALUE "00".
+002370     88  CUSTMAST-FILE-AT-END          VALUE "10".
+002380 77  DOBOUT-FILE-STATUS      PIC X(02) VALUE "00".
+002390     88  DOBOUT-FILE-OK                VALUE "00".
+002400     88  DOBOUT-FILE-NOT-FOUND         VALUE "35".
+002410 77  EXCEPOUT-FILE-STATUS    PIC X(02) VALUE "00".
+002420     88  EXCEPOUT-FILE-OK              VALUE "00".
+002430     88  EXCEPOUT-FILE-NOT-FOUND       VALUE "35".
+002440 77  CENTPARM-FILE-STATUS    PIC X(02) VALUE "00".
+002450     88  CENTPARM-FILE-OK              VALUE "00".
+002460 77  RESTPARM-FILE-STATUS PIC X(02) VALUE "00".
+002470     88  RESTPARM-FILE-OK           VALUE "00".
+002480 77  CHKPOINT-FILE-STATUS    PIC X(02) VALUE "00".
+002490     88  CHKPOINT-FILE-OK              VALUE "00".
+002500     88  CHKPOINT-FILE-AT-END          VALUE "10".
+002510     88  CHKPOINT-FILE-NOT-FOUND       VALUE "35".
+002520 77  CURRENT-CUSTOMER-ID     PIC 9(06) VALUE ZEROS.
+002530 77  END-OF-FILE-SWITCH      PIC X(01) VALUE "N".
+002540     88  END-OF-FILE                   VALUE "Y".
+002550 77  DATE-VALID-SWITCH       PIC X(01) VALUE "Y".
+002560     88  DATE-VALID                    VALUE "Y".
+002570     88  DATE-INVALID                  VALUE "N".
+002580 77  LEAP-YEAR-SWITCH        PIC X(01) VALUE "N".
+002590     88  LEAP-YEAR                     VALUE "Y".
+002600 77  REASON-TEXT             PIC X(30) VALUE SPACES.
+002610 77  FULL-YEAR               PIC 9(04) VALUE ZEROS.
+002620 77  MAX-DAYS-IN-MONTH       PIC 99    VALUE ZEROS.
+002630 77  DIVIDE-QUOTIENT         PIC 9(04) VALUE ZEROS.
+002640 77  REMAINDER-4             PIC 9(01) VALUE ZEROS.
+002650 77  REMAINDER-100           PIC 999   VALUE ZEROS.
+002660 77  REMAINDER-400           PIC 999   VALUE ZEROS.
+002670 77  RECORDS-READ            PIC 9(07) VALUE ZEROS.
+002680 77  RECORDS-WRITTEN         PIC 9(07) VALUE ZEROS.
+002690 77  EXCEPTIONS-WRITTEN      PIC 9(07) VALUE ZEROS.
+002700 77  CHECKPOINT-INTERVAL     PIC 9(04) VALUE 100.
+002710 77  CHECKPOINT-REMAINDER    PIC 9(04) VALUE ZEROS.
+002720 77  SKIP-COUNT              PIC 9(07) VALUE ZEROS.
+002730 77  RESTART-INDICATOR-SWITCH PIC X(01) VALUE "N".
+002740     88  RESTART-THIS-RUN              VALUE "Y".
+002750*----------------------------------------------------------------
+002760* CHKPOINT-LINE - WORKING-STORAGE TEMPLATE FOR ONE CHECKPOINT
+002770* RECORD.  BUILT HERE AND MOVED INTO CHKPOINT-RECORD BEFORE
+002780* EACH WRITE.
+002790*----------------------------------------------------------------
+002800 01  CHKPOINT-LINE.
+002810     05  CK-RECORDS-READ      PIC 9(07).
+002820     05  CK-CUSTOMER-ID       PIC 9(06).
+002830     05  CK-RECORDS-WRITTEN   PIC 9(07).
+002840     05  CK-EXCEPTIONS-WRITTEN PIC 9(07).
+002850     05  CK-PAGE-NUMBER       PIC 9(04).
+002860     05  CK-RESERVED          PIC X(04) VALUE SPACES.
+002870 PROCEDURE DIVISION.
+002880*----------------------------------------------------------------
+002890* 0000-MAINLINE
+002900*
+002910* OPENS THE CUSTOMER EXTRACT, THE RESULTS FILE AND THE
+002920* EXCEPTION LISTING, PROCESSES EVERY CUSTOMER RECORD ON THE
+002930* EXTRACT, AND TERMINATES THE RUN.
+002940*----------------------------------------------------------------
+002950 0000-MAINLINE.
+002960     PERFORM 1000-INITIALIZE
+002970         THRU 1000-EXIT
+002980     PERFORM 2000-PROCESS-CUSTOMERS
+002990         THRU 2000-EXIT
+003000         UNTIL END-OF-FILE
+003010     PERFORM 9999-TERMINATE
+003020         THRU 9999-EXIT
+003030     STOP RUN.
+003040*----------------------------------------------------------------
+003050* 1000-INITIALIZE
+003060*
+003070* OPENS CUSTMAST AND LOADS THE CENTURY-WINDOW AND RESTART
+003080* CONTROL CARDS.  ON A NORMAL RUN THE RESULTS, EXCEPTION AND
+003090* CHECKPOINT FILES ARE OPENED FRESH; ON A RESTART RUN THEY ARE
+003100* EXTENDED FROM THE LAST CHECKPOINT AND CUSTMAST IS SKIPPED
+003110* AHEAD TO THE CHECKPOINTED RECORD COUNT.
+003120*----------------------------------------------------------------
+003130 1000-INITIALIZE.
+003140     OPEN INPUT  CUSTMAST-FILE
+003150     IF NOT CUSTMAST-FILE-OK
+003160         DISPLAY "CUSTMAST OPEN FAILED - FILE STATUS "
+003170             CUSTMAST-FILE-STATUS
+003180         MOVE 16 TO RETURN-CODE
+003190         STOP RUN
+003200     END-IF
+003210     ACCEPT CURRENT-RUN-DATE FROM DATE YYYYMMDD
+003220     MOVE LINES-PER-PAGE TO LINE-COUNT
+003230     PERFORM 1100-LOAD-CENTURY-PIVOT
+003240         THRU 1100-EXIT
+003250     PERFORM 1050-LOAD-RESTART-PARM
+003260         THRU 1050-EXIT
+003270     IF RESTART-THIS-RUN
+003280         PERFORM 1070-LOAD-LAST-CHECKPOINT
+003290             THRU 1070-EXIT
+003300         PERFORM 1075-OPEN-OUTPUTS-FOR-RESTART
+003310             THRU 1075-EXIT
+003320         PERFORM 1080-SKIP-TO-RESTART-POINT
+003330             THRU 1080-EXIT
+003340     ELSE
+003350         PERFORM 1065-OPEN-OUTPUTS-FRESH
+003360             THRU 1065-EXIT
+003370     END-IF
+003380     PERFORM 2100-READ-CUSTMAST
+003390         THRU 2100-EXIT
+003400 1000-EXIT.
+003410     EXIT.
+003420*----------------------------------------------------------------
+003430* 1100-LOAD-CENTURY-PIVOT
+003440*
+003450* READS THE ONE-RECORD CENTURY-WINDOW CONTROL CARD AND LOADS
+003460* THE PIVOT YEAR.  IF THE CARD IS MISSING OR EMPTY THE
+003470* COMPILED-IN DEFAULT OF 30 IS LEFT IN PLACE.
+003480*----------------------------------------------------------------
+003490 1100-LOAD-CENTURY-PIVOT.
+003500     OPEN INPUT CENTPARM-FILE
+003510     IF NOT CENTPARM-FILE-OK
+003520         GO TO 1100-EXIT
+003530     END-IF
+003540     READ CENTPARM-FILE
+003550         AT END
+003560             GO TO 1100-CLOSE
+003570     END-READ
+003580     MOVE CP-PIVOT-YEAR TO CENTURY-PIVOT-YEAR
+003590 1100-CLOSE.
+003600     CLOSE CENTPARM-FILE
+003610 1100-EXIT.
+003620     EXIT.
+003630*----------------------------------------------------------------
+003640* 1050-LOAD-RESTART-PARM
+003650*
+003660* READS THE ONE-RECORD RESTART CONTROL CARD AND LOADS THE
+003670* RESTART INDICATOR.  IF THE CARD IS MISSING OR EMPTY THE
+003680* COMPILED-IN DEFAULT OF "N" (A NORMAL, NON-RESTART RUN) IS
+003690* LEFT IN PLACE.
+003700*----------------------------------------------------------------
+003710 1050-LOAD-RESTART-PARM.
+003720     OPEN INPUT RESTPARM-FILE
+003730     IF NOT RESTPARM-FILE-OK
+003740         GO TO 1050-EXIT
+003750     END-IF
+003760     READ RESTPARM-FILE
+003770         AT END
+003780             GO TO 1050-CLOSE
+003790     END-READ
+003800     MOVE RP-RESTART-INDICATOR TO RESTART-INDICATOR-SWITCH
+003810 1050-CLOSE.
+003820     CLOSE RESTPARM-FILE
+003830 1050-EXIT.
+003840     EXIT.
+003850*----------------------------------------------------------------
+003860* 1065-OPEN-OUTPUTS-FRESH
+003870*
+003880* OPENS THE RESULTS, EXCEPTION AND CHECKPOINT FILES FOR A
+003890* NORMAL (NON-RESTART) RUN.
+003900*----------------------------------------------------------------
+003910 1065-OPEN-OUTPUTS-FRESH.
+003920     OPEN OUTPUT DOBOUT-FILE
+003930     IF NOT DOBOUT-FILE-OK
+003940         DISPLAY "DOBOUT OPEN FAILED - FILE STATUS "
+003950             DOBOUT-FILE-STATUS
+003960         MOVE 16 TO RETURN-CODE
+003970         STOP RUN
+003980     END-IF
+003990     OPEN OUTPUT EXCEPOUT-FILE
+004000     IF NOT EXCEPOUT-FILE-OK
+004010         DISPLAY "EXCEPOUT OPEN FAILED - FILE STATUS "
+004020             EXCEPOUT-FILE-STATUS
+004030         MOVE 16 TO RETURN-CODE
+004040         STOP RUN
+004050     END-IF
+004060     OPEN OUTPUT CHKPOINT-FILE
+004070     IF NOT CHKPOINT-FILE-OK
+004080         DISPLAY "CHKPOINT OPEN FAILED - FILE STATUS "
+004090             CHKPOINT-FILE-STATUS
+004100         MOVE 16 TO RETURN-CODE
+004110         STOP RUN
+004120     END-IF
+004130 1065-EXIT.
+004140     EXIT.
+004150*----------------------------------------------------------------
+004160* 1070-LOAD-LAST-CHECKPOINT
+004170*
+004180* READS EVERY RECORD ON THE PRIOR RUN'S CHECKPOINT FILE AND
+004190* KEEPS THE LAST ONE, THEN SEEDS THIS RUN'S CUMULATIVE COUNTS
+004200* AND THE CUSTMAST SKIP COUNT FROM IT.  IF NO CHECKPOINT FILE
+004210* IS FOUND THE SKIP COUNT IS LEFT AT ZERO AND CUSTMAST IS
+004220* PROCESSED FROM THE BEGINNING.
+004230*----------------------------------------------------------------
+004240 1070-LOAD-LAST-CHECKPOINT.
+004250     OPEN INPUT CHKPOINT-FILE
+004260     IF NOT CHKPOINT-FILE-OK
+004270         GO TO 1070-EXIT
+004280     END-IF
+004290     PERFORM 1075-READ-NEXT-CHECKPOINT
+004300         THRU 1075-READ-EXIT
+004310         UNTIL CHKPOINT-FILE-AT-END
+004320     CLOSE CHKPOINT-FILE
+004330     MOVE CK-RECORDS-READ       TO SKIP-COUNT
+004340     MOVE CK-RECORDS-READ       TO RECORDS-READ
+004350     MOVE CK-RECORDS-WRITTEN    TO RECORDS-WRITTEN
+004360     MOVE CK-EXCEPTIONS-WRITTEN TO EXCEPTIONS-WRITTEN
+004370     MOVE CK-PAGE-NUMBER        TO PAGE-NUMBER
+004380 1070-EXIT.
+004390     EXIT.
+004400*----------------------------------------------------------------
+004410* 1075-READ-NEXT-CHECKPOINT
+004420*----------------------------------------------------------------
+004430 1075-READ-NEXT-CHECKPOINT.
+004440     READ CHKPOINT-FILE
+004450         AT END
+004460             GO TO 1075-READ-EXIT
+004470     END-READ
+004480     MOVE CHKPOINT-RECORD TO CHKPOINT-LINE
+004490 1075-READ-EXIT.
+004500     EXIT.
+004510*----------------------------------------------------------------
+004520* 1075-OPEN-OUTPUTS-FOR-RESTART
+004530*
+004540* OPENS THE RESULTS, EXCEPTION AND CHECKPOINT FILES FOR A
+004550* RESTART RUN SO THE PRIOR RUN'S OUTPUT IS EXTENDED RATHER THAN
+004560* REPLACED.  A FIRST-TIME RESTART THAT FINDS NO PRIOR EXTENT
+004570* FALLS BACK TO OPENING IT FRESH.
+004580*----------------------------------------------------------------
+004590 1075-OPEN-OUTPUTS-FOR-RESTART.
+004600     OPEN EXTEND DOBOUT-FILE
+004610     IF DOBOUT-FILE-NOT-FOUND
+004620         CLOSE DOBOUT-FILE
+004630         OPEN OUTPUT DOBOUT-FILE
+004640     END-IF
+004650     OPEN EXTEND EXCEPOUT-FILE
+004660     IF EXCEPOUT-FILE-NOT-FOUND
+004670         CLOSE EXCEPOUT-FILE
+004680         OPEN OUTPUT EXCEPOUT-FILE
+004690     END-IF
+004700     OPEN EXTEND CHKPOINT-FILE
+004710     IF CHKPOINT-FILE-NOT-FOUND
+004720         CLOSE CHKPOINT-FILE
+004730         OPEN OUTPUT CHKPOINT-FILE
+004740     END-IF
+004750 1075-EXIT.
+004760     EXIT.
+004770*----------------------------------------------------------------
+004780* 1080-SKIP-TO-RESTART-POINT
+004790*
+004800* DISCARDS SKIP-COUNT CUSTMAST RECORDS WITHOUT REPROCESSING
+004810* THEM, SO THE NEXT READ FETCHES THE FIRST RECORD PAST THE LAST
+004820* CHECKPOINT.
+004830*----------------------------------------------------------------
+004840 1080-SKIP-TO-RESTART-POINT.
+004850     PERFORM 1085-SKIP-ONE-CUSTMAST-RECORD
+004860         THRU 1085-EXIT
+004870         UNTIL SKIP-COUNT = ZERO OR END-OF-FILE
+004880 1080-EXIT.
+004890     EXIT.
+004900*----------------------------------------------------------------
+004910* 1085-SKIP-ONE-CUSTMAST-RECORD
+004920*----------------------------------------------------------------
+004930 1085-SKIP-ONE-CUSTMAST-RECORD.
+004940     READ CUSTMAST-FILE
+004950         AT END
+004960             SET END-OF-FILE TO TRUE
+004970             GO TO 1085-EXIT
+004980     END-READ
+004990     SUBTRACT 1 FROM SKIP-COUNT
+005000 1085-EXIT.
+005010     EXIT.
+005020*----------------------------------------------------------------
+005030* 2000-PROCESS-CUSTOMERS
+005040*
+005050* PARSES AND VALIDATES ONE CUSTOMER'S BIRTH DATE, ROUTES THE
+005060* RESULT TO THE RESULTS FILE OR THE EXCEPTION LISTING, THEN
+005070* READS THE NEXT CUSTOMER RECORD.
+005080*----------------------------------------------------------------
+005090 2000-PROCESS-CUSTOMERS.
+005100     PERFORM 2200-PARSE-BIRTH-DATE
+005110         THRU 2200-EXIT
+005120     PERFORM 2250-VALIDATE-BIRTH-DATE
+005130         THRU 2250-EXIT
+005140     IF DATE-VALID
+005150         PERFORM 2300-WRITE-RESULT
+005160             THRU 2300-EXIT
+005170     ELSE
+005180         PERFORM 2400-WRITE-EXCEPTION
+005190             THRU 2400-EXIT
+005200     END-IF
+005210     PERFORM 2500-CHECK-CHECKPOINT
+005220         THRU 2500-EXIT
+005230     PERFORM 2100-READ-CUSTMAST
+005240         THRU 2100-EXIT
+005250 2000-EXIT.
+005260     EXIT.
+005270*----------------------------------------------------------------
+005280* 2100-READ-CUSTMAST
+005290*----------------------------------------------------------------
+005300 2100-READ-CUSTMAST.
+005310     READ CUSTMAST-FILE
+005320         AT END
+005330             SET END-OF-FILE TO TRUE
+005340             GO TO 2100-EXIT
+005350     END-READ
+005360     ADD 1 TO RECORDS-READ
+005370     MOVE CM-CUSTOMER-ID TO CURRENT-CUSTOMER-ID
+005380 2100-EXIT.
+005390     EXIT.
+005400*----------------------------------------------------------------
+005410* 2200-PARSE-BIRTH-DATE
+005420*
+005430* BREAKS THE 8-DIGIT BIRTH DATE OUT INTO ITS CENTURY, YEAR,
+005440* MONTH AND DAY COMPONENTS.  IF THE FEED LEFT CenturyOB
+005450* ZERO-FILLED (A TWO-DIGIT YY-ONLY DATE) THE CENTURY IS DERIVED
+005460* FROM THE CONFIGURABLE PIVOT YEAR.
+005470*----------------------------------------------------------------
+005480 2200-PARSE-BIRTH-DATE.
+005490     MOVE CM-BIRTH-DATE TO BirthDate
+005500     IF CenturyOB = ZERO
+005510         PERFORM 2210-DERIVE-CENTURY
+005520             THRU 2210-EXIT
+005530     END-IF
+005540 2200-EXIT.
+005550     EXIT.
+005560*----------------------------------------------------------------
+005570* 2210-DERIVE-CENTURY
+005580*
+005590* APPLIES THE CENTURY-WINDOW PIVOT RULE - YEAROB AT OR ABOVE
+005600* THE PIVOT YEAR IS TAKEN AS 19xx, OTHERWISE 20xx.
+005610*----------------------------------------------------------------
+005620 2210-DERIVE-CENTURY.
+005630     IF YearOB >= CENTURY-PIVOT-YEAR
+005640         MOVE 19 TO CenturyOB
+005650     ELSE
+005660         MOVE 20 TO CenturyOB
+005670     END-IF
+005680 2210-EXIT.
+005690     EXIT.
+005700*----------------------------------------------------------------
+005710* 2250-VALIDATE-BIRTH-DATE
+005720*
+005730* CHECKS THAT CenturyOB IS A RECOGNIZED VALUE, MONTHOFBIRTH IS
+005740* 01 THRU 12, AND THAT DAYOFBIRTH DOES NOT EXCEED THE NUMBER OF
+005750* DAYS IN THAT MONTH, INCLUDING FEBRUARY 29 ON A LEAP YEAR.
+005760* A CenturyOB THAT IS NEITHER ZERO-FILLED NOR 19/20 IS
+005770* AMBIGUOUS AND IS REJECTED RATHER THAN GUESSED AT.  SETS
+005780* DATE-VALID-SWITCH AND REASON-TEXT.
+005790*----------------------------------------------------------------
+005800 2250-VALIDATE-BIRTH-DATE.
+005810     SET DATE-VALID TO TRUE
+005820     MOVE SPACES TO REASON-TEXT
+005830     IF CenturyOB NOT = 19 AND CenturyOB NOT = 20
+005840         SET DATE-INVALID TO TRUE
+005850         MOVE "AMBIGUOUS CENTURY OF BIRTH" TO REASON-TEXT
+005860         GO TO 2250-EXIT
+005870     END-IF
+005880     IF MonthOfBirth < 1 OR MonthOfBirth > 12
+005890         SET DATE-INVALID TO TRUE
+005900         MOVE "INVALID MONTH OF BIRTH" TO REASON-TEXT
+005910         GO TO 2250-EXIT
+005920     END-IF
+005930     PERFORM 2260-CHECK-LEAP-YEAR
+005940         THRU 2260-EXIT
+005950     MOVE DAYS-IN-MONTH (MonthOfBirth) TO MAX-DAYS-IN-MONTH
+005960     IF MonthOfBirth = 2 AND LEAP-YEAR
+005970         MOVE 29 TO MAX-DAYS-IN-MONTH
+005980     END-IF
+005990     IF DayOfBirth < 1 OR DayOfBirth > MAX-DAYS-IN-MONTH
+006000         SET DATE-INVALID TO TRUE
+006010         MOVE "INVALID DAY OF BIRTH" TO REASON-TEXT
+006020     END-IF
+006030 2250-EXIT.
+006040     EXIT.
+006050*----------------------------------------------------------------
+006060* 2260-CHECK-LEAP-YEAR
+006070*
+006080* DERIVES THE FULL FOUR-DIGIT BIRTH YEAR FROM CENTURYOB AND
+006090* YEAROB AND APPLIES THE STANDARD LEAP-YEAR RULE - DIVISIBLE
+006100* BY 4, EXCEPT CENTURY YEARS, UNLESS ALSO DIVISIBLE BY 400.
+006110*----------------------------------------------------------------
+006120 2260-CHECK-LEAP-YEAR.
+006130     SET LEAP-YEAR-SWITCH TO "N"
+006140     COMPUTE FULL-YEAR = CenturyOB * 100 + YearOB
+006150     DIVIDE FULL-YEAR BY 4
+006160         GIVING DIVIDE-QUOTIENT
+006170         REMAINDER REMAINDER-4
+006180     IF REMAINDER-4 NOT = 0
+006190         GO TO 2260-EXIT
+006200     END-IF
+006210     DIVIDE FULL-YEAR BY 100
+006220         GIVING DIVIDE-QUOTIENT
+006230         REMAINDER REMAINDER-100
+006240     IF REMAINDER-100 NOT = 0
+006250         SET LEAP-YEAR TO TRUE
+006260         GO TO 2260-EXIT
+006270     END-IF
+006280     DIVIDE FULL-YEAR BY 400
+006290         GIVING DIVIDE-QUOTIENT
+006300         REMAINDER REMAINDER-400
+006310     IF REMAINDER-400 = 0
+006320         SET LEAP-YEAR TO TRUE
+006330     END-IF
+006340 2260-EXIT.
+006350     EXIT.
+006360*----------------------------------------------------------------
+006370* 2300-WRITE-RESULT
+006380*
+006390* BREAKS TO A NEW REPORT PAGE WHEN THE CURRENT PAGE IS FULL,
+006400* CALLS AgeCalcProgram FOR THE CUSTOMER'S CURRENT AGE, AND
+006410* WRITES ONE BIRTH DATE REGISTER DETAIL LINE.
+006420*----------------------------------------------------------------
+006430 2300-WRITE-RESULT.
+006440     IF LINE-COUNT >= LINES-PER-PAGE
+006450         PERFORM 2310-WRITE-PAGE-HEADERS
+006460             THRU 2310-EXIT
+006470     END-IF
+006480     CALL "AgeCalcProgram" USING BirthDate, CURRENT-RUN-DATE,
+006490             CUSTOMER-AGE
+006500     MOVE CURRENT-CUSTOMER-ID TO RPT-CUSTOMER-ID
+006510     MOVE CenturyOB           TO RPT-CENTURY-OB
+006520     MOVE YearOB              TO RPT-YEAR-OB
+006530     MOVE MonthOfBirth        TO RPT-MONTH-OF-BIRTH
+006540     MOVE DayOfBirth          TO RPT-DAY-OF-BIRTH
+006550     MOVE CUSTOMER-AGE        TO RPT-AGE
+006560     MOVE RPT-DETAIL-LINE     TO DOBOUT-RECORD
+006570     WRITE DOBOUT-RECORD
+006580     ADD 1 TO LINE-COUNT
+006590     ADD 1 TO RECORDS-WRITTEN
+006600 2300-EXIT.
+006610     EXIT.
+006620*----------------------------------------------------------------
+006630* 2310-WRITE-PAGE-HEADERS
+006640*
+006650* WRITES THE REPORT HEADING, RUN DATE, A BLANK LINE, THE
+006660* COLUMN HEADINGS AND ANOTHER BLANK LINE, THEN RESETS THE
+006670* PER-PAGE LINE COUNT.
+006680*----------------------------------------------------------------
+006690 2310-WRITE-PAGE-HEADERS.
+006700     ADD 1 TO PAGE-NUMBER
+006710     MOVE PAGE-NUMBER     TO RPT-PAGE-NO
+006720     MOVE RPT-HEADING-1   TO DOBOUT-RECORD
+006730     WRITE DOBOUT-RECORD
+006740     MOVE CURRENT-RUN-DATE TO RPT-RUN-DATE
+006750     MOVE RPT-HEADING-2   TO DOBOUT-RECORD
+006760     WRITE DOBOUT-RECORD
+006770     MOVE RPT-BLANK-LINE  TO DOBOUT-RECORD
+006780     WRITE DOBOUT-RECORD
+006790     MOVE RPT-COLUMN-HEADING TO DOBOUT-RECORD
+006800     WRITE DOBOUT-RECORD
+006810     MOVE RPT-BLANK-LINE  TO DOBOUT-RECORD
+006820     WRITE DOBOUT-RECORD
+006830     MOVE ZEROS TO LINE-COUNT
+006840 2310-EXIT.
+006850     EXIT.
+006860*----------------------------------------------------------------
+006870* 2400-WRITE-EXCEPTION
+006880*----------------------------------------------------------------
+006890 2400-WRITE-EXCEPTION.
+006900     MOVE SPACES TO EXCEPOUT-RECORD
+006910     MOVE CURRENT-CUSTOMER-ID TO EX-CUSTOMER-ID
+006920     MOVE CenturyOB      TO EX-CENTURY-OB
+006930     MOVE YearOB         TO EX-YEAR-OB
+006940     MOVE MonthOfBirth   TO EX-MONTH-OF-BIRTH
+006950     MOVE "/"            TO EX-DATE-SEPARATOR
+006960     MOVE DayOfBirth     TO EX-DAY-OF-BIRTH
+006970     MOVE REASON-TEXT      TO EX-REASON
+006980     WRITE EXCEPOUT-RECORD
+006990     ADD 1 TO EXCEPTIONS-WRITTEN
+007000 2400-EXIT.
+007010     EXIT.
+007020*----------------------------------------------------------------
+007030* 2500-CHECK-CHECKPOINT
+007040*
+007050* WRITES A CHECKPOINT RECORD EVERY CHECKPOINT-INTERVAL CUSTOMER
+007060* RECORDS READ, SO A RESTARTED RUN NEVER HAS TO REPROCESS MORE
+007070* THAN ONE INTERVAL'S WORTH OF CUSTMAST.
+007080*----------------------------------------------------------------
+007090 2500-CHECK-CHECKPOINT.
+007100     DIVIDE RECORDS-READ BY CHECKPOINT-INTERVAL
+007110         GIVING DIVIDE-QUOTIENT
+007120         REMAINDER CHECKPOINT-REMAINDER
+007130     IF CHECKPOINT-REMAINDER = ZERO
+007140         PERFORM 2510-WRITE-CHECKPOINT
+007150             THRU 2510-EXIT
+007160     END-IF
+007170 2500-EXIT.
+007180     EXIT.
+007190*----------------------------------------------------------------
+007200* 2510-WRITE-CHECKPOINT
+007210*----------------------------------------------------------------
+007220 2510-WRITE-CHECKPOINT.
+007230     MOVE RECORDS-READ        TO CK-RECORDS-READ
+007240     MOVE CURRENT-CUSTOMER-ID TO CK-CUSTOMER-ID
+007250     MOVE RECORDS-WRITTEN     TO CK-RECORDS-WRITTEN
+007260     MOVE EXCEPTIONS-WRITTEN  TO CK-EXCEPTIONS-WRITTEN
+007270     MOVE PAGE-NUMBER         TO CK-PAGE-NUMBER
+007280     MOVE CHKPOINT-LINE       TO CHKPOINT-RECORD
+007290     WRITE CHKPOINT-RECORD
+007300 2510-EXIT.
+007310     EXIT.
+007320*----------------------------------------------------------------
+007330* 9999-TERMINATE
+007340*
+007350* WRITES THE BIRTH DATE REGISTER'S TRAILING RECORD/PAGE COUNT
+007360* LINE, CLOSES ALL FILES AND SUMMARIZES THE RUN ON THE JOB LOG.
+007370*----------------------------------------------------------------
+007380 9999-TERMINATE.
+007390     MOVE RECORDS-WRITTEN TO RPT-TOTAL-RECORDS
+007400     MOVE PAGE-NUMBER     TO RPT-TOTAL-PAGES
+007410     MOVE RPT-TRAILER-LINE TO DOBOUT-RECORD
+007420     WRITE DOBOUT-RECORD
+007430     CLOSE CUSTMAST-FILE
+007440     CLOSE DOBOUT-FILE
+007450     CLOSE EXCEPOUT-FILE
+007460     CLOSE CHKPOINT-FILE
+007470     DISPLAY "Records read       = " RECORDS-READ
+007480     DISPLAY "Records written    = " RECORDS-WRITTEN
+007490     DISPLAY "Exceptions written = " EXCEPTIONS-WRITTEN
+007500 9999-EXIT.
+007510     EXIT.
