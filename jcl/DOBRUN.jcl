@@ -0,0 +1,91 @@
+//DOBRUN   JOB (ACCTNO),'DAILY DOB BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* DOBRUN - DAILY GREETING/CONTROL STEP FOLLOWED BY THE BIRTH
+//*          DATE BATCH RUN.
+//*
+//*          STEP020 IS GATED ON STEP010'S CONDITION CODE SO A
+//*          BAD CONTROL RUN DOES NOT LET THE DOB PROCESSING FIRE
+//*          AGAINST INCOMPLETE OR BROKEN OUTPUT.  STEP020 IS
+//*          SKIPPED WHEN STEP010 ENDS WITH A NONZERO RETURN CODE.
+//*
+//* MODIFICATION HISTORY
+//* DATE       INIT DESCRIPTION
+//* ---------- ---- ---------------------------------------------
+//* 2026-08-08 DP   ORIGINAL JOB STREAM - CHAINS THE GREETING/
+//*                 CONTROL STEP AND THE BIRTH-DATE BATCH RUN.
+//* 2026-08-08 DP   ADDED AUDITLOG DD TO STEP010 - CobolGreeting
+//*                 NOW APPENDS A RUN CONTROL RECORD TO THIS
+//*                 EXTENT ON EVERY RUN.  DISP=MOD SO THE EXTENT
+//*                 GROWS ACROSS RUNS INSTEAD OF BEING REPLACED.
+//* 2026-08-08 DP   ADDED RESTARTPARM AND CHKPOINT DDs TO STEP020 -
+//*                 BirthDateProgram NOW SUPPORTS CHECKPOINT/
+//*                 RESTART.  OPERATIONS SETS RESTARTPARM TO "Y"
+//*                 AND RESUBMITS TO RESUME A FAILED RUN FROM ITS
+//*                 LAST CHECKPOINT INSTEAD OF REPROCESSING
+//*                 CUSTMAST FROM THE BEGINNING.  DISP=MOD ON
+//*                 DOBOUT/EXCEPOUT/CHKPOINT SO A RESTART EXTENDS
+//*                 THE PRIOR RUN'S OUTPUT RATHER THAN REPLACING
+//*                 IT - A NORMAL (NON-RESTART) RUN STILL CREATES
+//*                 ALL THREE FRESH EACH TIME.
+//* 2026-08-08 DP   A STATIC DISP=MOD ON DOBOUT/EXCEPOUT/CHKPOINT
+//*                 FORCES END-OF-DATA POSITIONING EVEN ON A NORMAL
+//*                 RUN, SO A NORMAL RUN WAS SILENTLY APPENDING
+//*                 ONTO THE PRIOR RUN'S OUTPUT INSTEAD OF STARTING
+//*                 FRESH AS INTENDED.  THE DISPOSITION IS NOW DRIVEN
+//*                 BY THE &DSPOSN SYMBOLIC BELOW - SET TO NEW FOR A
+//*                 NORMAL RUN, CHANGED TO MOD AND THE JOB RESUBMITTED
+//*                 FOR A RESTART.
+//* 2026-08-08 DP   RENAMED THE RESTARTPARM DD/DSN QUALIFIER TO
+//*                 RESTPARM - RESTARTPARM IS 11 CHARACTERS, OVER THE
+//*                 8-CHARACTER DDNAME/QUALIFIER LIMIT.  ALSO CHANGED
+//*                 THE ABNORMAL-TERMINATION DISPOSITION OF DOBOUT/
+//*                 EXCEPOUT/CHKPOINT FROM DELETE TO CATLG - A MID-
+//*                 RUN ABEND AFTER ONE OR MORE CHECKPOINTS HAVE
+//*                 ALREADY BEEN WRITTEN MUST NOT DELETE THE VERY
+//*                 DATASETS A RESTART NEEDS TO PICK UP FROM.  AND
+//*                 CHANGED STEP010/STEP020 TO THE SHORT LOAD-MODULE
+//*                 NAMES CGREET AND DOBPROC - PGM= IS LIMITED TO 8
+//*                 CHARACTERS AND CANNOT CARRY THE FULL PROGRAM-ID.
+//*--------------------------------------------------------------*
+//*
+//*--------------------------------------------------------------*
+//* &DSPOSN CONTROLS THE DISPOSITION OF DOBOUT/EXCEPOUT/CHKPOINT.
+//* LEAVE AT NEW FOR A NORMAL RUN SO ALL THREE START FRESH.  FOR A
+//* RESTART SUBMISSION (RESTPARM SET TO "Y"), CHANGE THIS TO MOD
+//* SO THE THREE EXTENTS ARE EXTENDED INSTEAD OF REPLACED, AND
+//* RESUBMIT.
+//*--------------------------------------------------------------*
+//         SET DSPOSN=NEW
+//*
+//*--------------------------------------------------------------*
+//* STEP010 AND STEP020 RUN THE LOAD MODULES PRODUCED WHEN
+//* CobolGreeting AND BirthDateProgram ARE COMPILED AND LINK-EDITED -
+//* CGREET AND DOBPROC RESPECTIVELY.  THESE ARE THE SHORT NAMES
+//* ASSIGNED AT LINK-EDIT, NOT THE PROGRAM-IDs.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CGREET
+//PARMFILE DD   DSN=PROD.DAILY.PARMFILE,DISP=SHR
+//AUDITLOG DD   DSN=PROD.DAILY.AUDITLOG,DISP=MOD,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* STEP020 RUNS ONLY WHEN STEP010 COMPLETED WITH RETURN CODE 0.
+//* COND=(0,NE,STEP010) FLUSHES THIS STEP IF STEP010'S RETURN
+//* CODE IS NOT EQUAL TO ZERO.
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=DOBPROC,COND=(0,NE,STEP010)
+//CUSTMAST DD   DSN=PROD.DAILY.CUSTMAST,DISP=SHR
+//CENTPARM DD   DSN=PROD.DAILY.CENTPARM,DISP=SHR
+//RESTPARM DD   DSN=PROD.DAILY.RESTPARM,DISP=SHR
+//DOBOUT   DD   DSN=PROD.DAILY.DOBOUT,DISP=(&DSPOSN,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(10,5),RLSE)
+//EXCEPOUT DD   DSN=PROD.DAILY.EXCEPOUT,DISP=(&DSPOSN,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//CHKPOINT DD   DSN=PROD.DAILY.CHKPOINT,DISP=(&DSPOSN,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//
