@@ -0,0 +1,76 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    AgeCalcProgram.
+000300 AUTHOR.        DATA-PROCESSING.
+000400 INSTALLATION.  BATCH-OPERATIONS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* DATE       INIT DESCRIPTION
+001100* ---------- ---- -----------------------------------------------
+001200* 2026-08-08 DP   NEW SUBPROGRAM.  TAKES A SHARED BirthDate
+001300*                 RECORD PLUS THE CURRENT RUN DATE AND RETURNS
+001400*                 THE PERSON'S AGE IN WHOLE YEARS.  CALLED BY
+001500*                 BirthDateProgram WHEN BUILDING THE BIRTH DATE
+001600*                 REGISTER, AND AVAILABLE TO ANY OTHER PROGRAM
+001700*                 THAT NEEDS AN AGE OFF A BIRTH DATE.
+001710* 2026-08-08 DP   WIDENED THE AGE FIELDS TO THREE DIGITS - A
+001720*                 CENTURY OF BIRTH OF 19 IS A LEGAL INPUT, SO
+001730*                 AGES PAST 99 ARE POSSIBLE AND WERE SILENTLY
+001740*                 TRUNCATING.
+001800*----------------------------------------------------------------
+001900 DATA DIVISION.
+002000 WORKING-STORAGE SECTION.
+002100*----------------------------------------------------------------
+002200* CURRENT RUN DATE, BROKEN OUT INTO YEAR/MONTH/DAY BY THE
+002300* REDEFINES BELOW SO IT CAN BE COMPARED AGAINST THE BIRTH DATE.
+002400*----------------------------------------------------------------
+002500 01  CURRENT-DATE-NUM                PIC 9(08).
+002600 01  CURRENT-DATE-PARTS REDEFINES CURRENT-DATE-NUM.
+002700     05  CURRENT-YEAR                PIC 9(04).
+002800     05  CURRENT-MONTH               PIC 99.
+002900     05  CURRENT-DAY                 PIC 99.
+003000 77  BIRTH-YEAR                      PIC 9(04) VALUE ZEROS.
+003100 77  COMPUTED-AGE                    PIC S999  VALUE ZEROS.
+003200 LINKAGE SECTION.
+003300     COPY BirthDate.
+003400 01  AC-CURRENT-DATE                 PIC 9(08).
+003500 01  AC-AGE-IN-YEARS                 PIC 999.
+003600 PROCEDURE DIVISION USING BirthDate, AC-CURRENT-DATE,
+003700         AC-AGE-IN-YEARS.
+003800*----------------------------------------------------------------
+003900* 0000-MAINLINE
+004000*
+004100* COMPUTES THE WHOLE-YEAR AGE AS OF AC-CURRENT-DATE FOR THE
+004200* BIRTH DATE PASSED IN AND RETURNS IT IN AC-AGE-IN-YEARS.
+004300*----------------------------------------------------------------
+004400 0000-MAINLINE.
+004500     PERFORM 1000-COMPUTE-AGE
+004600         THRU 1000-EXIT
+004700     GOBACK.
+004800*----------------------------------------------------------------
+004900* 1000-COMPUTE-AGE
+005000*
+005100* SUBTRACTS BIRTH YEAR FROM CURRENT YEAR, THEN BACKS THE AGE
+005200* DOWN ONE YEAR IF THE BIRTHDAY HAS NOT YET OCCURRED IN THE
+005300* CURRENT YEAR.
+005400*----------------------------------------------------------------
+005500 1000-COMPUTE-AGE.
+005600     MOVE AC-CURRENT-DATE TO CURRENT-DATE-NUM
+005700     COMPUTE BIRTH-YEAR = CenturyOB * 100 + YearOB
+005800     COMPUTE COMPUTED-AGE = CURRENT-YEAR - BIRTH-YEAR
+005900     IF CURRENT-MONTH < MonthOfBirth
+006000         SUBTRACT 1 FROM COMPUTED-AGE
+006100     ELSE
+006200         IF CURRENT-MONTH = MonthOfBirth
+006300                 AND CURRENT-DAY < DayOfBirth
+006400             SUBTRACT 1 FROM COMPUTED-AGE
+006500         END-IF
+006600     END-IF
+006700     IF COMPUTED-AGE < 0
+006800         MOVE ZEROS TO COMPUTED-AGE
+006900     END-IF
+007000     MOVE COMPUTED-AGE TO AC-AGE-IN-YEARS
+007100 1000-EXIT.
+007200     EXIT.
